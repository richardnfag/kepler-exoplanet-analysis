@@ -1,6 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    EVALUAT.
        AUTHOR.        RICHARD DO NASCIMENTO FAGUNDES.
+      *
+      * MODIFICATION HISTORY.
+      *    BREAKS THE SCORE DOWN BY DISPOSITION CATEGORY (A CONFUSION
+      *    MATRIX OF PREDICTED VS ACTUAL) INSTEAD OF JUST A SINGLE
+      *    CORRECT/TOTAL COUNT.
+      *    MATCHES RESPONSE AND ANSWERS ROWS BY KOI ID RATHER THAN BY
+      *    READ ORDER, SO A DIFFERENTLY SORTED OR SHORT/LONG SUBMISSION
+      *    FAILS LOUDLY INSTEAD OF SILENTLY SCORING MISALIGNED ROWS.
+      *    RESPONSE AND ANSWERS MUST BOTH BE IN ASCENDING KOI ID ORDER.
+      *    ADDS A CHECKPOINT FILE SO A RUN KILLED PARTWAY THROUGH A
+      *    LARGE COMPARISON CAN RESUME WHERE IT LEFT OFF RATHER THAN
+      *    RESCORING FROM ROW ONE.
+      *    APPENDS EACH RUN'S DATE, MODEL LABEL AND FINAL COUNTS TO A
+      *    RUN-HISTORY FILE FOR TRENDRPT TO REPORT ON LATER.
+      *    SETS RETURN-CODE 16 WHEN ACCURACY FALLS BELOW A CONFIGURABLE
+      *    MINIMUM SO THE SCHEDULER CAN FLAG A BAD MODEL EVALUATION.
+      *    WRITES A DELIMITED EXTRACT FILE OF THE FINAL RESULTS FOR THE
+      *    BI/REPORTING SYSTEM TO PICK UP.
       *
        ENVIRONMENT DIVISION.
       *
@@ -9,23 +27,215 @@
 
            SELECT RESPONSE ASSIGN TO RESPONSE.
            SELECT ANSWERS ASSIGN TO ANSWERS.
+           SELECT MISMATCH ASSIGN TO MISMATCH.
+           SELECT REJECTS ASSIGN TO REJECTS.
+           SELECT UNMATCHED ASSIGN TO UNMATCHED.
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO CHECKPOINT.
+           SELECT OPTIONAL HISTORY ASSIGN TO HISTORY
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT EXTRACT ASSIGN TO EXTRACT.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  RESPONSE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
-       01  RESP-DESCRIPTION   PIC X(15) VALUE SPACES.
+       COPY RESPREC REPLACING ==:REC:== BY ==RESP-RECORD==
+                              ==:PFX:== BY ==RESP==.
 
        FD  ANSWERS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
-       01  ANS-DESCRIPTION   PIC X(15).
+       COPY RESPREC REPLACING ==:REC:== BY ==ANS-RECORD==
+                              ==:PFX:== BY ==ANS==.
+
+      *----------------------------------------------------------------
+      *    MISMATCH HOLDS ONE RECORD PER ROW WHERE THE PREDICTED
+      *    DISPOSITION DISAGREED WITH THE ACTUAL ONE, SO THE SPECIFIC
+      *    CANDIDATES THE MODEL GOT WRONG CAN BE REVIEWED LATER.
+      *----------------------------------------------------------------
+       FD  MISMATCH RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+      *    DELIMITER AND TRAILING FILLER FIELDS ARE NAMED RATHER THAN
+      *    FILLER BECAUSE THE FILE SECTION DOES NOT HONOR THEIR VALUE
+      *    CLAUSE AT RUN TIME -- D000-WRITE-MISMATCH MOVES SPACES INTO
+      *    THEM EXPLICITLY.
+       01  MISMATCH-RECORD.
+           05  MISM-ROW-NUMBER    PIC 9(6).
+           05  MISM-DELIM-1       PIC X(01).
+           05  MISM-PREDICTED     PIC X(15).
+           05  MISM-DELIM-2       PIC X(01).
+           05  MISM-ACTUAL        PIC X(15).
+           05  MISM-FILLER        PIC X(42).
+
+      *----------------------------------------------------------------
+      *    REJECTS HOLDS ONE RECORD PER ROW WHERE RESP-DESCRIPTION OR
+      *    ANS-DESCRIPTION IS NOT ONE OF THE VALID DISPOSITION CODES
+      *    IN DISPCODE.CPY (BLANK, MISSPELLED, OR OTHER GARBAGE).
+      *----------------------------------------------------------------
+       FD  REJECTS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+      *    DELIMITER AND TRAILING FILLER FIELDS ARE NAMED RATHER THAN
+      *    FILLER FOR THE SAME REASON AS MISMATCH-RECORD ABOVE.
+       01  REJECT-RECORD.
+           05  REJ-ROW-NUMBER     PIC 9(6).
+           05  REJ-DELIM-1        PIC X(01).
+           05  REJ-FIELD-NAME     PIC X(04).
+           05  REJ-DELIM-2        PIC X(01).
+           05  REJ-BAD-VALUE      PIC X(15).
+           05  REJ-FILLER         PIC X(53).
+
+      *----------------------------------------------------------------
+      *    UNMATCHED HOLDS ONE RECORD PER KOI ID PRESENT ON ONLY ONE
+      *    OF THE TWO INPUT FILES, SO A SUBMISSION THAT IS OUT OF SORT
+      *    ORDER OR HAS A DROPPED/EXTRA ROW IS REPORTED INSTEAD OF
+      *    QUIETLY PRODUCING A BOGUS SCORE.
+      *----------------------------------------------------------------
+       FD  UNMATCHED RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+      *    DELIMITER AND TRAILING FILLER FIELDS ARE NAMED RATHER THAN
+      *    FILLER FOR THE SAME REASON AS MISMATCH-RECORD ABOVE.
+       01  UNMATCHED-RECORD.
+           05  UNM-KOI-ID         PIC X(12).
+           05  UNM-DELIM-1        PIC X(01).
+           05  UNM-SOURCE         PIC X(08).
+           05  UNM-DELIM-2        PIC X(01).
+           05  UNM-DESCRIPTION    PIC X(15).
+           05  UNM-FILLER         PIC X(43).
+
+      *----------------------------------------------------------------
+      *    CHECKPOINT HOLDS THE LAST SUCCESSFULLY PROCESSED ROW NUMBER,
+      *    THE RUNNING COUNTERS AND THE CONFUSION MATRIX CELLS AS OF
+      *    THAT ROW, SO A KILLED RUN CAN RESUME WITHOUT RESCORING ROWS
+      *    ALREADY COUNTED. THE MATRIX CELLS ARE CARRIED HERE TOO --
+      *    OTHERWISE A RESTARTED RUN'S PRECISION/RECALL/F1 AND BI
+      *    EXTRACT CATEGORY ROWS WOULD REFLECT ONLY ROWS SCORED SINCE
+      *    THE RESTART, WHILE THE SUMMARY COUNTERS REFLECT THE WHOLE
+      *    RUN. IT IS EMPTY (OR ABSENT) BEFORE A RUN'S FIRST CHECKPOINT,
+      *    AND IS RESET TO EMPTY AGAIN ONCE A RUN REACHES A CLEAN
+      *    END-OF-FILE.
+      *----------------------------------------------------------------
+       FD  CHECKPOINT RECORD CONTAINS 84 CHARACTERS RECORDING MODE F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ROW-NUMBER        PIC 9(6).
+           05  CKPT-COUNTER-EQ        PIC 9(6).
+           05  CKPT-COUNTER-ALL       PIC 9(6).
+           05  CKPT-COUNTER-REJECTED  PIC 9(6).
+           05  CKPT-COUNTER-UNMATCHED PIC 9(6).
+           05  CKPT-MATRIX.
+               10  CKPT-CM-ROW OCCURS 3 TIMES.
+                   15  CKPT-CM-CELL   PIC 9(6) OCCURS 3 TIMES.
+
+      *----------------------------------------------------------------
+      *    HISTORY ACCUMULATES ONE RECORD PER RUN (DATE, MODEL LABEL,
+      *    FINAL COUNTS) SO TRENDRPT CAN REPORT WHETHER ACCURACY IS
+      *    IMPROVING OR REGRESSING ACROSS SUCCESSIVE SUBMISSIONS.
+      *----------------------------------------------------------------
+       FD  HISTORY RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       COPY HISTREC.
+
+      *----------------------------------------------------------------
+      *    EXTRACT IS A COMMA-DELIMITED FEED OF THIS RUN'S FINAL
+      *    RESULTS -- ONE SUMMARY RECORD FOLLOWED BY ONE RECORD PER
+      *    DISPOSITION CATEGORY -- FOR THE DOWNSTREAM BI/REPORTING
+      *    SYSTEM TO PICK UP WITHOUT SOMEONE COPYING NUMBERS OUT OF THE
+      *    JOB LOG BY HAND.
+      *----------------------------------------------------------------
+      *    DELIMITER FIELDS ARE NAMED RATHER THAN FILLER BECAUSE THE
+      *    FILE SECTION DOES NOT HONOR THEIR VALUE CLAUSE AT RUN TIME --
+      *    Q000-WRITE-EXTRACT MOVES THE COMMA INTO THEM EXPLICITLY.
+       FD  EXTRACT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  EXTRACT-RECORD.
+           05  EXT-RUN-DATE           PIC 9(8).
+           05  EXT-DELIM-1            PIC X(01).
+           05  EXT-RUN-LABEL          PIC X(20).
+           05  EXT-DELIM-2            PIC X(01).
+           05  EXT-RECORD-TYPE        PIC X(08).
+           05  EXT-DELIM-3            PIC X(01).
+           05  EXT-CATEGORY           PIC X(15).
+           05  EXT-DELIM-4            PIC X(01).
+           05  EXT-TOTAL-ROWS         PIC 9(6).
+           05  EXT-DELIM-5            PIC X(01).
+           05  EXT-CORRECT-ROWS       PIC 9(6).
+           05  EXT-DELIM-6            PIC X(01).
+           05  EXT-ACCURACY-PCT       PIC ZZ9.99.
+           05  EXT-FILLER             PIC X(05).
 
        WORKING-STORAGE SECTION.
 
-       01  WS-EOF PIC A(1).
+       COPY DISPCODE.
+
+       01  WS-HISTORY-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-RUN-LABEL                   PIC X(20) VALUE SPACES.
+       01  WS-RUN-DATE                    PIC 9(08) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    MINIMUM-ACCURACY THRESHOLD. DEFAULTS TO 70% BUT CAN BE
+      *    OVERRIDDEN WITH THE EVALUAT_MIN_ACCURACY ENVIRONMENT
+      *    VARIABLE, SO A SCHEDULER CAN FAIL THE JOB ON A BAD RUN.
+      *----------------------------------------------------------------
+       01  WS-MIN-ACCURACY-TEXT           PIC X(03) VALUE SPACES.
+       01  WS-MIN-ACCURACY                PIC 9(03) VALUE 70.
+       01  WS-ACCURACY-PCT                PIC 9(03)V99 VALUE ZERO.
+       01  WS-DISP-ACCURACY-PCT           PIC ZZ9.99.
+
+       01  WS-EOF-SWITCHES.
+           05  WS-RESP-EOF            PIC A(1) VALUE SPACE.
+               88  RESP-AT-EOF        VALUE 'Y'.
+           05  WS-ANS-EOF             PIC A(1) VALUE SPACE.
+               88  ANS-AT-EOF         VALUE 'Y'.
 
        01  COUNTERS.
-           05  COUNTER-EQ                 PIC 9(3).
-           05  COUNTER-ALL                PIC 9(3).
+           05  COUNTER-EQ                 PIC 9(6) VALUE ZERO.
+           05  COUNTER-ALL                PIC 9(6) VALUE ZERO.
+           05  COUNTER-REJECTED           PIC 9(6) VALUE ZERO.
+           05  COUNTER-UNMATCHED          PIC 9(6) VALUE ZERO.
+
+       01  WS-ROW-NUMBER                  PIC 9(6) VALUE ZERO.
+
+       01  WS-CHECKPOINT-WORK.
+           05  WS-RESTART-ROW             PIC 9(6) VALUE ZERO.
+           05  WS-CKPT-INTERVAL           PIC 9(6) VALUE 1000.
+           05  WS-CKPT-QUOTIENT           PIC 9(6).
+           05  WS-CKPT-REMAINDER          PIC 9(6).
+           05  WS-CKPT-SUB1               PIC 9.
+           05  WS-CKPT-SUB2               PIC 9.
+           05  WS-CKPT-FORCE-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-CKPT-FORCE-DUE      VALUE 'Y'.
+
+       01  WS-VALIDATION-SWITCH           PIC X(01) VALUE 'Y'.
+           88  ROW-IS-VALID               VALUE 'Y'.
+           88  ROW-IS-INVALID             VALUE 'N'.
+
+      *----------------------------------------------------------------
+      *    CONFUSION MATRIX: ROW = PREDICTED (RESPONSE), COLUMN =
+      *    ACTUAL (ANSWERS). BOTH DIMENSIONS ARE INDEXED IN THE SAME
+      *    ORDER AS DISP-CODE-ENTRY.
+      *----------------------------------------------------------------
+       01  WS-CONFUSION-MATRIX.
+           05  WS-CM-ROW OCCURS 3 TIMES INDEXED BY CM-PRED-IDX.
+               10  WS-CM-CELL PIC 9(6) VALUE ZERO OCCURS 3 TIMES
+                              INDEXED BY CM-ANS-IDX.
+
+       01  WS-CATEGORY-WORK.
+           05  WS-RESP-IDX            PIC 9 VALUE ZERO.
+           05  WS-ANS-IDX             PIC 9 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *    PER-CATEGORY PRECISION / RECALL / F1, DERIVED FROM THE
+      *    CONFUSION MATRIX. PLAIN ACCURACY (COUNTER-EQ / COUNTER-ALL)
+      *    HIDES POOR RECALL ON THE MINORITY CLASSES OF A LOPSIDED
+      *    DATASET, SO THESE ARE REPORTED SEPARATELY PER LABEL.
+      *----------------------------------------------------------------
+       01  WS-METRICS.
+           05  WS-METRIC-ROW OCCURS 3 TIMES INDEXED BY MET-IDX.
+               10  WS-PRECISION       PIC 9(1)V999.
+               10  WS-RECALL          PIC 9(1)V999.
+               10  WS-F1              PIC 9(1)V999.
+
+       01  WS-METRIC-WORK.
+           05  WS-SUM-PRED            PIC 9(7).
+           05  WS-SUM-ACT             PIC 9(7).
+           05  WS-TP                  PIC 9(7).
+
+       01  WS-DISP-METRIC-WORK.
+           05  WS-DISP-PRECISION      PIC 9.999.
+           05  WS-DISP-RECALL         PIC 9.999.
+           05  WS-DISP-F1             PIC 9.999.
 
 
       ****************************************************************
@@ -37,22 +247,78 @@
            OPEN INPUT RESPONSE.
            OPEN INPUT ANSWERS.
 
-           PERFORM UNTIL WS-EOF = 'Y'
-              PERFORM A000-READ-RES
-              PERFORM A000-READ-ANS
+           PERFORM J000-LOAD-CHECKPOINT.
 
-              PERFORM A000-TOTAL
+           IF WS-RESTART-ROW > ZERO
+              OPEN EXTEND MISMATCH
+              OPEN EXTEND REJECTS
+              OPEN EXTEND UNMATCHED
+           ELSE
+              OPEN OUTPUT MISMATCH
+              OPEN OUTPUT REJECTS
+              OPEN OUTPUT UNMATCHED
+           END-IF.
 
-              IF RESP-DESCRIPTION IS EQUAL TO ANS-DESCRIPTION THEN
-                 PERFORM A000-EQUAL
-              END-IF
+           PERFORM A000-READ-RES.
+           PERFORM A000-READ-ANS.
+
+           PERFORM UNTIL RESP-AT-EOF AND ANS-AT-EOF
+              ADD 1 TO WS-ROW-NUMBER
+              EVALUATE TRUE
+                 WHEN RESP-AT-EOF
+                    MOVE 'ANSWERS ' TO UNM-SOURCE
+                    PERFORM I000-WRITE-UNMATCHED
+                    PERFORM A000-READ-ANS
+
+                 WHEN ANS-AT-EOF
+                    MOVE 'RESPONSE' TO UNM-SOURCE
+                    PERFORM I000-WRITE-UNMATCHED
+                    PERFORM A000-READ-RES
 
+                 WHEN RESP-KOI-ID = ANS-KOI-ID
+                    PERFORM K000-SCORE-ROW
+                    PERFORM A000-READ-RES
+                    PERFORM A000-READ-ANS
+
+                 WHEN RESP-KOI-ID < ANS-KOI-ID
+                    MOVE 'RESPONSE' TO UNM-SOURCE
+                    PERFORM I000-WRITE-UNMATCHED
+                    PERFORM A000-READ-RES
+
+                 WHEN OTHER
+                    MOVE 'ANSWERS ' TO UNM-SOURCE
+                    PERFORM I000-WRITE-UNMATCHED
+                    PERFORM A000-READ-ANS
+              END-EVALUATE
            END-PERFORM.
 
            CLOSE RESPONSE.
            CLOSE ANSWERS.
+           CLOSE MISMATCH.
+           CLOSE REJECTS.
+           CLOSE UNMATCHED.
 
            DISPLAY COUNTER-EQ ' correct rows of ' COUNTER-ALL.
+           DISPLAY COUNTER-REJECTED
+              ' rows rejected for invalid disposition values'.
+           IF COUNTER-UNMATCHED > ZERO
+              DISPLAY '*** WARNING -- ' COUNTER-UNMATCHED
+                 ' KOI IDS APPEAR ON ONLY ONE OF RESPONSE/ANSWERS --'
+              DISPLAY '*** SEE UNMATCHED FILE -- SCORE MAY BE PARTIAL'
+           END-IF.
+
+           PERFORM C000-DISPLAY-MATRIX.
+
+           PERFORM E000-COMPUTE-METRICS.
+           PERFORM F000-DISPLAY-METRICS.
+
+           PERFORM N000-CLEAR-CHECKPOINT.
+
+           PERFORM O000-APPEND-HISTORY.
+
+           PERFORM Q000-WRITE-EXTRACT.
+
+           PERFORM P000-CHECK-THRESHOLD.
 
            STOP RUN.
       *
@@ -64,10 +330,424 @@
       *
        A000-READ-RES.
            READ RESPONSE
-           AT END MOVE 'Y' TO WS-EOF
+           AT END SET RESP-AT-EOF TO TRUE
            END-READ.
       *
        A000-READ-ANS.
            READ ANSWERS
-           AT END MOVE 'Y' TO WS-EOF
+           AT END SET ANS-AT-EOF TO TRUE
            END-READ.
+      *
+      *----------------------------------------------------------------
+      *    K000-SCORE-ROW RUNS THE VALIDATION AND SCORING LOGIC FOR A
+      *    ROW WHERE RESPONSE AND ANSWERS AGREE ON THE KOI ID. ROWS AT
+      *    OR BEFORE THE CHECKPOINTED ROW NUMBER ARE SKIPPED -- THEY
+      *    ARE ALREADY REFLECTED IN THE COUNTERS RESTORED BY
+      *    J000-LOAD-CHECKPOINT.
+      *----------------------------------------------------------------
+       K000-SCORE-ROW.
+           IF WS-ROW-NUMBER > WS-RESTART-ROW
+              PERFORM G000-VALIDATE-ROW
+
+              IF ROW-IS-INVALID
+                 ADD 1 TO COUNTER-REJECTED
+              ELSE
+                 PERFORM A000-TOTAL
+
+                 IF RESP-DESCRIPTION IS EQUAL TO ANS-DESCRIPTION THEN
+                    PERFORM A000-EQUAL
+                 ELSE
+                    PERFORM D000-WRITE-MISMATCH
+                 END-IF
+
+                 PERFORM B000-UPDATE-MATRIX
+              END-IF
+
+              PERFORM M000-CHECKPOINT-IF-DUE
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      *    I000-WRITE-UNMATCHED LOGS A KOI ID SEEN ON ONLY ONE OF THE
+      *    TWO INPUT FILES. THE RECORD STILL IN SCOPE ON UNM-SOURCE'S
+      *    FILE SUPPLIES THE KOI ID AND DESCRIPTION. SKIPPED DURING
+      *    CHECKPOINT FAST-FORWARD FOR THE SAME REASON AS K000. ALSO
+      *    CHECKS FOR A DUE CHECKPOINT LIKE K000 DOES, SINCE
+      *    WS-ROW-NUMBER ADVANCES ON UNMATCHED EVENTS TOO -- OTHERWISE
+      *    A CHECKPOINT INTERVAL BOUNDARY LANDING ON AN UNMATCHED ROW
+      *    WOULD BE SKIPPED UNTIL THE NEXT ONE.
+      *----------------------------------------------------------------
+       I000-WRITE-UNMATCHED.
+           IF WS-ROW-NUMBER > WS-RESTART-ROW
+              ADD 1 TO COUNTER-UNMATCHED
+              IF UNM-SOURCE = 'RESPONSE'
+                 MOVE RESP-KOI-ID TO UNM-KOI-ID
+                 MOVE RESP-DESCRIPTION TO UNM-DESCRIPTION
+              ELSE
+                 MOVE ANS-KOI-ID TO UNM-KOI-ID
+                 MOVE ANS-DESCRIPTION TO UNM-DESCRIPTION
+              END-IF
+              MOVE SPACE TO UNM-DELIM-1
+              MOVE SPACE TO UNM-DELIM-2
+              MOVE SPACES TO UNM-FILLER
+              WRITE UNMATCHED-RECORD
+              MOVE 'Y' TO WS-CKPT-FORCE-SWITCH
+              PERFORM M000-CHECKPOINT-IF-DUE
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      *    J000-LOAD-CHECKPOINT READS A PRIOR CHECKPOINT, IF ANY, AND
+      *    RESTORES THE ROW NUMBER AND COUNTERS IT RECORDED SO THE RUN
+      *    PICKS UP WHERE THE LAST ONE LEFT OFF.
+      *----------------------------------------------------------------
+       J000-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           READ CHECKPOINT
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE CKPT-ROW-NUMBER TO WS-RESTART-ROW
+                 MOVE CKPT-COUNTER-EQ TO COUNTER-EQ
+                 MOVE CKPT-COUNTER-ALL TO COUNTER-ALL
+                 MOVE CKPT-COUNTER-REJECTED TO COUNTER-REJECTED
+                 MOVE CKPT-COUNTER-UNMATCHED TO COUNTER-UNMATCHED
+                 PERFORM VARYING WS-CKPT-SUB1 FROM 1 BY 1
+                                    UNTIL WS-CKPT-SUB1 > 3
+                    PERFORM VARYING WS-CKPT-SUB2 FROM 1 BY 1
+                                       UNTIL WS-CKPT-SUB2 > 3
+                       MOVE CKPT-CM-CELL (WS-CKPT-SUB1 WS-CKPT-SUB2)
+                          TO WS-CM-CELL (WS-CKPT-SUB1 WS-CKPT-SUB2)
+                    END-PERFORM
+                 END-PERFORM
+                 DISPLAY 'RESUMING FROM CHECKPOINT AT ROW '
+                    WS-RESTART-ROW
+           END-READ.
+           CLOSE CHECKPOINT.
+      *
+      *----------------------------------------------------------------
+      *    L000-WRITE-CHECKPOINT REWRITES THE CHECKPOINT FILE WITH THE
+      *    ROW NUMBER AND COUNTERS AS OF THE MOST RECENTLY SCORED ROW.
+      *----------------------------------------------------------------
+       L000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WS-ROW-NUMBER TO CKPT-ROW-NUMBER.
+           MOVE COUNTER-EQ TO CKPT-COUNTER-EQ.
+           MOVE COUNTER-ALL TO CKPT-COUNTER-ALL.
+           MOVE COUNTER-REJECTED TO CKPT-COUNTER-REJECTED.
+           MOVE COUNTER-UNMATCHED TO CKPT-COUNTER-UNMATCHED.
+           PERFORM VARYING WS-CKPT-SUB1 FROM 1 BY 1
+                              UNTIL WS-CKPT-SUB1 > 3
+              PERFORM VARYING WS-CKPT-SUB2 FROM 1 BY 1
+                                 UNTIL WS-CKPT-SUB2 > 3
+                 MOVE WS-CM-CELL (WS-CKPT-SUB1 WS-CKPT-SUB2)
+                    TO CKPT-CM-CELL (WS-CKPT-SUB1 WS-CKPT-SUB2)
+              END-PERFORM
+           END-PERFORM.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT.
+      *
+      *----------------------------------------------------------------
+      *    M000-CHECKPOINT-IF-DUE WRITES A NEW CHECKPOINT EVERY
+      *    WS-CKPT-INTERVAL ROWS, OR IMMEDIATELY WHEN WS-CKPT-FORCE-DUE
+      *    IS SET. D000-WRITE-MISMATCH/H000-WRITE-REJECT/
+      *    I000-WRITE-UNMATCHED SET THAT SWITCH WHENEVER THEY WRITE AN
+      *    EXCEPTION RECORD, SINCE THOSE FILES ARE REOPENED EXTEND ON A
+      *    RESTART -- WITHOUT A CHECKPOINT AT THAT EXACT ROW, ANY ROW
+      *    BETWEEN THE LAST INTERVAL CHECKPOINT AND AN ABEND WOULD BE
+      *    RESCORED AND ITS EXCEPTION RECORD WRITTEN A SECOND TIME.
+      *----------------------------------------------------------------
+       M000-CHECKPOINT-IF-DUE.
+           DIVIDE WS-ROW-NUMBER BY WS-CKPT-INTERVAL
+              GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO OR WS-CKPT-FORCE-DUE
+              PERFORM L000-WRITE-CHECKPOINT
+              MOVE 'N' TO WS-CKPT-FORCE-SWITCH
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      *    N000-CLEAR-CHECKPOINT EMPTIES THE CHECKPOINT FILE ONCE A
+      *    RUN REACHES A CLEAN END-OF-FILE, SO THE NEXT SUBMISSION IS
+      *    SCORED FROM ROW ONE INSTEAD OF BEING TREATED AS A RESTART.
+      *----------------------------------------------------------------
+       N000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+      *
+      *----------------------------------------------------------------
+      *    O000-APPEND-HISTORY ADDS ONE RECORD TO THE RUN-HISTORY FILE
+      *    FOR THIS RUN'S DATE, MODEL LABEL (FROM THE EVALUAT_RUN_LABEL
+      *    ENVIRONMENT VARIABLE, IF SET) AND FINAL COUNTERS.
+      *----------------------------------------------------------------
+       O000-APPEND-HISTORY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-LABEL FROM ENVIRONMENT 'EVALUAT_RUN_LABEL'.
+           IF WS-RUN-LABEL = SPACES
+              MOVE 'UNSPECIFIED' TO WS-RUN-LABEL
+           END-IF.
+
+           OPEN EXTEND HISTORY.
+           IF WS-HISTORY-STATUS = '35'
+              OPEN OUTPUT HISTORY
+           END-IF.
+
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE.
+           MOVE WS-RUN-LABEL TO HIST-RUN-LABEL.
+           MOVE COUNTER-EQ TO HIST-COUNTER-EQ.
+           MOVE COUNTER-ALL TO HIST-COUNTER-ALL.
+           MOVE SPACE TO HIST-DELIM-1.
+           MOVE SPACE TO HIST-DELIM-2.
+           MOVE SPACE TO HIST-DELIM-3.
+           MOVE SPACES TO HIST-FILLER.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY.
+      *
+      *----------------------------------------------------------------
+      *    P000-CHECK-THRESHOLD COMPUTES THE FINAL ACCURACY PERCENTAGE
+      *    AND SETS A NON-ZERO RETURN-CODE WHEN IT FALLS BELOW THE
+      *    MINIMUM, SO A BATCH SCHEDULER CAN FLAG OR STOP DOWNSTREAM
+      *    STEPS ON A FAILED MODEL EVALUATION.
+      *----------------------------------------------------------------
+       P000-CHECK-THRESHOLD.
+           ACCEPT WS-MIN-ACCURACY-TEXT FROM ENVIRONMENT
+              'EVALUAT_MIN_ACCURACY'.
+           IF WS-MIN-ACCURACY-TEXT NOT = SPACES
+              MOVE WS-MIN-ACCURACY-TEXT TO WS-MIN-ACCURACY
+           END-IF.
+
+           IF COUNTER-ALL > ZERO
+              COMPUTE WS-ACCURACY-PCT ROUNDED =
+                 COUNTER-EQ / COUNTER-ALL * 100
+           ELSE
+              MOVE ZERO TO WS-ACCURACY-PCT
+           END-IF.
+
+           MOVE WS-ACCURACY-PCT TO WS-DISP-ACCURACY-PCT.
+           DISPLAY 'ACCURACY = ' WS-DISP-ACCURACY-PCT
+              '% (MINIMUM REQUIRED ' WS-MIN-ACCURACY '%)'.
+
+           IF WS-ACCURACY-PCT < WS-MIN-ACCURACY
+              DISPLAY '*** RUN FAILED MINIMUM ACCURACY THRESHOLD ***'
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      *    Q000-WRITE-EXTRACT WRITES THE BI EXTRACT FILE: ONE SUMMARY
+      *    RECORD FOR THE OVERALL RUN, THEN ONE RECORD PER DISPOSITION
+      *    CATEGORY GIVING THAT CATEGORY'S SHARE OF THE ANSWERS MASTER
+      *    AND HOW MANY OF THOSE ROWS THE MODEL GOT RIGHT. REUSES THE
+      *    RUN DATE/LABEL O000-APPEND-HISTORY JUST ACCEPTED.
+      *----------------------------------------------------------------
+       Q000-WRITE-EXTRACT.
+           OPEN OUTPUT EXTRACT.
+
+           MOVE ',' TO EXT-DELIM-1 EXT-DELIM-2 EXT-DELIM-3
+              EXT-DELIM-4 EXT-DELIM-5 EXT-DELIM-6.
+           MOVE SPACES TO EXT-FILLER.
+
+           MOVE WS-RUN-DATE TO EXT-RUN-DATE.
+           MOVE WS-RUN-LABEL TO EXT-RUN-LABEL.
+
+           MOVE 'SUMMARY' TO EXT-RECORD-TYPE.
+           MOVE SPACES TO EXT-CATEGORY.
+           MOVE COUNTER-ALL TO EXT-TOTAL-ROWS.
+           MOVE COUNTER-EQ TO EXT-CORRECT-ROWS.
+           IF COUNTER-ALL > ZERO
+              COMPUTE EXT-ACCURACY-PCT ROUNDED =
+                 COUNTER-EQ / COUNTER-ALL * 100
+           ELSE
+              MOVE ZERO TO EXT-ACCURACY-PCT
+           END-IF.
+           WRITE EXTRACT-RECORD.
+
+           MOVE 'CATEGORY' TO EXT-RECORD-TYPE.
+           PERFORM VARYING MET-IDX FROM 1 BY 1 UNTIL MET-IDX > 3
+              MOVE DISP-CODE-ENTRY (MET-IDX) TO EXT-CATEGORY
+
+              SET CM-ANS-IDX TO MET-IDX
+              MOVE ZERO TO WS-SUM-ACT
+              PERFORM VARYING CM-PRED-IDX FROM 1 BY 1
+                                 UNTIL CM-PRED-IDX > 3
+                 ADD WS-CM-CELL (CM-PRED-IDX CM-ANS-IDX) TO WS-SUM-ACT
+              END-PERFORM
+
+              SET CM-PRED-IDX TO MET-IDX
+              MOVE WS-CM-CELL (CM-PRED-IDX CM-ANS-IDX) TO WS-TP
+
+              MOVE WS-SUM-ACT TO EXT-TOTAL-ROWS
+              MOVE WS-TP TO EXT-CORRECT-ROWS
+              IF WS-SUM-ACT > ZERO
+                 COMPUTE EXT-ACCURACY-PCT ROUNDED =
+                    WS-TP / WS-SUM-ACT * 100
+              ELSE
+                 MOVE ZERO TO EXT-ACCURACY-PCT
+              END-IF
+              WRITE EXTRACT-RECORD
+           END-PERFORM.
+
+           CLOSE EXTRACT.
+      *
+      *----------------------------------------------------------------
+      *    B000-UPDATE-MATRIX BUMPS THE CONFUSION MATRIX CELL FOR THE
+      *    CURRENT ROW, USING THE PREDICTED/ACTUAL INDEXES THAT
+      *    G000-VALIDATE-ROW ALREADY RESOLVED. ONLY CALLED FOR ROWS
+      *    THAT VALIDATED CLEAN, SO BOTH INDEXES ARE NON-ZERO.
+      *----------------------------------------------------------------
+       B000-UPDATE-MATRIX.
+           SET CM-PRED-IDX TO WS-RESP-IDX.
+           SET CM-ANS-IDX TO WS-ANS-IDX.
+           ADD 1 TO WS-CM-CELL (CM-PRED-IDX CM-ANS-IDX).
+      *
+      *----------------------------------------------------------------
+      *    G000-VALIDATE-ROW LOOKS UP RESP-DESCRIPTION AND
+      *    ANS-DESCRIPTION IN DISP-CODE-ENTRY. A VALUE THAT IS NOT ONE
+      *    OF THE KNOWN DISPOSITION CODES (BLANK, MISSPELLED, OR OTHER
+      *    GARBAGE) MARKS THE ROW INVALID SO IT IS LOGGED RATHER THAN
+      *    SCORED AS AN AUTOMATIC MISMATCH.
+      *----------------------------------------------------------------
+       G000-VALIDATE-ROW.
+           SET ROW-IS-VALID TO TRUE.
+           MOVE ZERO TO WS-RESP-IDX.
+           MOVE ZERO TO WS-ANS-IDX.
+
+           SET DISP-IDX TO 1
+           SEARCH DISP-CODE-ENTRY
+              AT END MOVE ZERO TO WS-RESP-IDX
+              WHEN DISP-CODE-ENTRY (DISP-IDX) = RESP-DESCRIPTION
+                 SET WS-RESP-IDX TO DISP-IDX
+           END-SEARCH
+
+           SET DISP-IDX TO 1
+           SEARCH DISP-CODE-ENTRY
+              AT END MOVE ZERO TO WS-ANS-IDX
+              WHEN DISP-CODE-ENTRY (DISP-IDX) = ANS-DESCRIPTION
+                 SET WS-ANS-IDX TO DISP-IDX
+           END-SEARCH
+
+           IF WS-RESP-IDX = ZERO
+              SET ROW-IS-INVALID TO TRUE
+              MOVE 'RESP' TO REJ-FIELD-NAME
+              MOVE RESP-DESCRIPTION TO REJ-BAD-VALUE
+              PERFORM H000-WRITE-REJECT
+           END-IF
+
+           IF WS-ANS-IDX = ZERO
+              SET ROW-IS-INVALID TO TRUE
+              MOVE 'ANS ' TO REJ-FIELD-NAME
+              MOVE ANS-DESCRIPTION TO REJ-BAD-VALUE
+              PERFORM H000-WRITE-REJECT
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      *    H000-WRITE-REJECT LOGS ONE INVALID FIELD TO THE REJECTS
+      *    FILE. A ROW WITH BOTH FIELDS INVALID PRODUCES TWO RECORDS.
+      *----------------------------------------------------------------
+       H000-WRITE-REJECT.
+           MOVE WS-ROW-NUMBER TO REJ-ROW-NUMBER.
+           MOVE SPACE TO REJ-DELIM-1.
+           MOVE SPACE TO REJ-DELIM-2.
+           MOVE SPACES TO REJ-FILLER.
+           WRITE REJECT-RECORD.
+           MOVE 'Y' TO WS-CKPT-FORCE-SWITCH.
+      *
+      *----------------------------------------------------------------
+      *    D000-WRITE-MISMATCH RECORDS THE ROW NUMBER AND THE
+      *    PREDICTED/ACTUAL VALUES FOR A DISAGREEING ROW TO THE
+      *    MISMATCH FILE.
+      *----------------------------------------------------------------
+       D000-WRITE-MISMATCH.
+           MOVE WS-ROW-NUMBER TO MISM-ROW-NUMBER.
+           MOVE RESP-DESCRIPTION TO MISM-PREDICTED.
+           MOVE ANS-DESCRIPTION TO MISM-ACTUAL.
+           MOVE SPACE TO MISM-DELIM-1.
+           MOVE SPACE TO MISM-DELIM-2.
+           MOVE SPACES TO MISM-FILLER.
+           WRITE MISMATCH-RECORD.
+           MOVE 'Y' TO WS-CKPT-FORCE-SWITCH.
+      *
+      *----------------------------------------------------------------
+      *    C000-DISPLAY-MATRIX PRINTS THE PREDICTED-VS-ACTUAL COUNTS
+      *    SO CONFUSIONS BETWEEN CATEGORIES (E.G. CANDIDATE SCORED AS
+      *    FALSE POSITIVE) SHOW UP, NOT JUST THE OVERALL HIT RATE.
+      *----------------------------------------------------------------
+       C000-DISPLAY-MATRIX.
+           DISPLAY ' '.
+           DISPLAY 'CONFUSION MATRIX (PREDICTED VS ACTUAL)'.
+           PERFORM VARYING CM-PRED-IDX FROM 1 BY 1
+                              UNTIL CM-PRED-IDX > 3
+              PERFORM VARYING CM-ANS-IDX FROM 1 BY 1
+                                 UNTIL CM-ANS-IDX > 3
+                 DISPLAY '  PREDICTED ' DISP-CODE-ENTRY (CM-PRED-IDX)
+                    ' / ACTUAL ' DISP-CODE-ENTRY (CM-ANS-IDX)
+                    ' : ' WS-CM-CELL (CM-PRED-IDX CM-ANS-IDX)
+              END-PERFORM
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------
+      *    E000-COMPUTE-METRICS DERIVES PRECISION, RECALL AND F1 FOR
+      *    EACH DISPOSITION CLASS FROM THE CONFUSION MATRIX BUILT BY
+      *    B000-UPDATE-MATRIX.
+      *----------------------------------------------------------------
+       E000-COMPUTE-METRICS.
+           PERFORM VARYING MET-IDX FROM 1 BY 1 UNTIL MET-IDX > 3
+              MOVE ZERO TO WS-SUM-PRED
+              MOVE ZERO TO WS-SUM-ACT
+
+              SET CM-PRED-IDX TO MET-IDX
+              PERFORM VARYING CM-ANS-IDX FROM 1 BY 1
+                                 UNTIL CM-ANS-IDX > 3
+                 ADD WS-CM-CELL (CM-PRED-IDX CM-ANS-IDX)
+                    TO WS-SUM-PRED
+              END-PERFORM
+
+              SET CM-ANS-IDX TO MET-IDX
+              PERFORM VARYING CM-PRED-IDX FROM 1 BY 1
+                                 UNTIL CM-PRED-IDX > 3
+                 ADD WS-CM-CELL (CM-PRED-IDX CM-ANS-IDX)
+                    TO WS-SUM-ACT
+              END-PERFORM
+
+              SET CM-PRED-IDX TO MET-IDX
+              SET CM-ANS-IDX TO MET-IDX
+              MOVE WS-CM-CELL (CM-PRED-IDX CM-ANS-IDX) TO WS-TP
+
+              IF WS-SUM-PRED > ZERO
+                 COMPUTE WS-PRECISION (MET-IDX) ROUNDED =
+                    WS-TP / WS-SUM-PRED
+              ELSE
+                 MOVE ZERO TO WS-PRECISION (MET-IDX)
+              END-IF
+
+              IF WS-SUM-ACT > ZERO
+                 COMPUTE WS-RECALL (MET-IDX) ROUNDED =
+                    WS-TP / WS-SUM-ACT
+              ELSE
+                 MOVE ZERO TO WS-RECALL (MET-IDX)
+              END-IF
+
+              IF WS-PRECISION (MET-IDX) + WS-RECALL (MET-IDX) > ZERO
+                 COMPUTE WS-F1 (MET-IDX) ROUNDED =
+                    2 * WS-PRECISION (MET-IDX) * WS-RECALL (MET-IDX)
+                    / (WS-PRECISION (MET-IDX) + WS-RECALL (MET-IDX))
+              ELSE
+                 MOVE ZERO TO WS-F1 (MET-IDX)
+              END-IF
+           END-PERFORM.
+      *
+      *----------------------------------------------------------------
+      *    F000-DISPLAY-METRICS PRINTS PRECISION/RECALL/F1 FOR EACH
+      *    DISPOSITION CLASS, SO A HIGH OVERALL ACCURACY CANNOT HIDE
+      *    POOR RECALL ON THE MINORITY CLASSES (E.G. CONFIRMED).
+      *----------------------------------------------------------------
+       F000-DISPLAY-METRICS.
+           DISPLAY ' '.
+           DISPLAY 'PRECISION / RECALL / F1 BY DISPOSITION'.
+           PERFORM VARYING MET-IDX FROM 1 BY 1 UNTIL MET-IDX > 3
+              MOVE WS-PRECISION (MET-IDX) TO WS-DISP-PRECISION
+              MOVE WS-RECALL (MET-IDX) TO WS-DISP-RECALL
+              MOVE WS-F1 (MET-IDX) TO WS-DISP-F1
+              DISPLAY '  ' DISP-CODE-ENTRY (MET-IDX)
+                 ' PRECISION=' WS-DISP-PRECISION
+                 ' RECALL=' WS-DISP-RECALL
+                 ' F1=' WS-DISP-F1
+           END-PERFORM.

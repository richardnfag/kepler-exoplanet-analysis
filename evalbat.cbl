@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EVALBAT.
+       AUTHOR.        RICHARD DO NASCIMENTO FAGUNDES.
+      *
+      * MODIFICATION HISTORY.
+      *    SCORES A LIST OF RESPONSE SUBMISSION FILES AGAINST THE SAME
+      *    ANSWERS MASTER IN ONE BATCH WINDOW AND RANKS THEM BY
+      *    ACCURACY, SO SEVERAL CANDIDATE MODELS CAN BE COMPARED IN A
+      *    SINGLE RUN INSTEAD OF RE-POINTING EVALUAT'S SELECT RESPONSE
+      *    AND RERUNNING THE JOB ONE SUBMISSION AT A TIME.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SUBLIST ASSIGN TO SUBLIST.
+           SELECT RESPONSE ASSIGN TO DYNAMIC WS-RESPONSE-PATH
+               FILE STATUS IS WS-RESPONSE-STATUS.
+           SELECT ANSWERS ASSIGN TO ANSWERS.
+           SELECT LEADERBOARD ASSIGN TO LEADERBOARD.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------
+      *    SUBLIST IS THE CONTROL FILE FOR THE BATCH: ONE RECORD PER
+      *    SUBMISSION, GIVING THE NAME OF ITS RESPONSE FILE AND A
+      *    SHORT LABEL TO IDENTIFY IT BY ON THE LEADERBOARD.
+      *----------------------------------------------------------------
+       FD  SUBLIST RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  SUBLIST-RECORD.
+           05  SUBL-FILE-NAME     PIC X(40).
+           05  SUBL-LABEL         PIC X(20).
+           05  FILLER             PIC X(20).
+
+       FD  RESPONSE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       COPY RESPREC REPLACING ==:REC:== BY ==RESP-RECORD==
+                              ==:PFX:== BY ==RESP==.
+
+       FD  ANSWERS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       COPY RESPREC REPLACING ==:REC:== BY ==ANS-RECORD==
+                              ==:PFX:== BY ==ANS==.
+
+      *----------------------------------------------------------------
+      *    LEADERBOARD HOLDS ONE RECORD PER SUBMISSION, RANKED BEST
+      *    ACCURACY FIRST, FOR WHOEVER IS COMPARING THE MODELS TO KEEP
+      *    A COPY OF WITHOUT RERUNNING THE BATCH.
+      *----------------------------------------------------------------
+       FD  LEADERBOARD RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  LEADER-RECORD.
+           05  LDR-RANK           PIC 9(3).
+           05  LDR-LABEL          PIC X(20).
+           05  LDR-TOTAL-ROWS     PIC 9(6).
+           05  LDR-CORRECT-ROWS   PIC 9(6).
+           05  LDR-UNMATCHED-ROWS PIC 9(6).
+           05  LDR-ACCURACY-PCT   PIC ZZ9.99.
+           05  LDR-FILLER         PIC X(33).
+
+       WORKING-STORAGE SECTION.
+
+       COPY DISPCODE.
+
+       01  WS-RESPONSE-PATH               PIC X(40) VALUE SPACES.
+       01  WS-RESPONSE-STATUS             PIC X(02) VALUE SPACES.
+
+       01  WS-SUB-EOF                     PIC A(1) VALUE SPACE.
+           88  SUBLIST-AT-EOF             VALUE 'Y'.
+
+       01  WS-EOF-SWITCHES.
+           05  WS-RESP-EOF            PIC A(1) VALUE SPACE.
+               88  RESP-AT-EOF        VALUE 'Y'.
+           05  WS-ANS-EOF             PIC A(1) VALUE SPACE.
+               88  ANS-AT-EOF         VALUE 'Y'.
+
+       01  WS-VALIDATION-SWITCH           PIC X(01) VALUE 'Y'.
+           88  ROW-IS-VALID               VALUE 'Y'.
+           88  ROW-IS-INVALID             VALUE 'N'.
+
+      *----------------------------------------------------------------
+      *    ONE ENTRY PER SUBMISSION IN THE BATCH. LOADED FROM SUBLIST,
+      *    SCORED AGAINST ANSWERS ONE AT A TIME, THEN RANKED.
+      *----------------------------------------------------------------
+       01  WS-SUBMISSIONS.
+           05  WS-SUB-ENTRY OCCURS 50 TIMES INDEXED BY SUB-IDX.
+               10  WS-SUB-LABEL           PIC X(20).
+               10  WS-SUB-FILE            PIC X(40).
+               10  WS-SUB-TOTAL           PIC 9(6) VALUE ZERO.
+               10  WS-SUB-CORRECT         PIC 9(6) VALUE ZERO.
+               10  WS-SUB-UNMATCHED       PIC 9(6) VALUE ZERO.
+               10  WS-SUB-ACCURACY        PIC 9(3)V99 VALUE ZERO.
+
+       01  WS-SUB-COUNT                   PIC 9(3) VALUE ZERO.
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SWAP-LABEL              PIC X(20).
+           05  WS-SWAP-FILE               PIC X(40).
+           05  WS-SWAP-TOTAL              PIC 9(6).
+           05  WS-SWAP-CORRECT            PIC 9(6).
+           05  WS-SWAP-UNMATCHED          PIC 9(6).
+           05  WS-SWAP-ACCURACY           PIC 9(3)V99.
+
+       01  WS-RANK-WORK.
+           05  WS-OUTER-IDX               PIC 9(3) VALUE ZERO.
+           05  WS-INNER-IDX               PIC 9(3) VALUE ZERO.
+           05  WS-BEST-IDX                PIC 9(3) VALUE ZERO.
+
+       01  WS-DISP-ACCURACY               PIC ZZ9.99.
+
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       A000-START.
+           OPEN INPUT SUBLIST.
+           PERFORM B000-LOAD-SUBMISSIONS.
+           CLOSE SUBLIST.
+
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                              UNTIL SUB-IDX > WS-SUB-COUNT
+              PERFORM C000-SCORE-SUBMISSION
+           END-PERFORM.
+
+           PERFORM D000-RANK-SUBMISSIONS.
+
+           OPEN OUTPUT LEADERBOARD.
+           PERFORM E000-DISPLAY-LEADERBOARD.
+           CLOSE LEADERBOARD.
+
+           STOP RUN.
+      *
+      *----------------------------------------------------------------
+      *    B000-LOAD-SUBMISSIONS READS THE CONTROL FILE INTO THE
+      *    WS-SUBMISSIONS TABLE, ONE ENTRY PER RESPONSE FILE TO SCORE.
+      *    WS-SUBMISSIONS HOLDS 50 ENTRIES -- A SUBLIST WITH MORE ROWS
+      *    THAN THAT SCORES ONLY THE FIRST 50 AND WARNS ABOUT THE REST
+      *    RATHER THAN RUNNING PAST THE END OF THE TABLE.
+      *----------------------------------------------------------------
+       B000-LOAD-SUBMISSIONS.
+           PERFORM B100-READ-SUBLIST.
+           PERFORM UNTIL SUBLIST-AT-EOF
+              IF WS-SUB-COUNT < 50
+                 ADD 1 TO WS-SUB-COUNT
+                 MOVE SUBL-LABEL TO WS-SUB-LABEL (WS-SUB-COUNT)
+                 MOVE SUBL-FILE-NAME TO WS-SUB-FILE (WS-SUB-COUNT)
+              ELSE
+                 DISPLAY '*** WARNING -- SUBLIST HAS MORE THAN 50 '
+                    'SUBMISSIONS -- SCORING ONLY THE FIRST 50'
+                 DISPLAY '*** SKIPPED ' SUBL-LABEL ' (' SUBL-FILE-NAME
+                    ')'
+              END-IF
+              PERFORM B100-READ-SUBLIST
+           END-PERFORM.
+      *
+       B100-READ-SUBLIST.
+           READ SUBLIST
+           AT END SET SUBLIST-AT-EOF TO TRUE
+           END-READ.
+      *
+      *----------------------------------------------------------------
+      *    C000-SCORE-SUBMISSION SCORES ONE SUBMISSION'S RESPONSE FILE
+      *    AGAINST THE ANSWERS MASTER, MATCHING ROWS BY KOI ID THE SAME
+      *    WAY EVALUAT DOES, AND STORES THE RESULT BACK INTO ITS ENTRY.
+      *    A KOI ID PRESENT ON ONLY ONE OF THE TWO FILES (INCLUDING A
+      *    RUN OF THEM AT THE TAIL OF THE LONGER FILE) IS COUNTED IN
+      *    WS-SUB-UNMATCHED RATHER THAN SILENTLY SKIPPED, SO A
+      *    SUBMISSION THAT ONLY PARTIALLY COVERS THE ANSWERS MASTER
+      *    DOES NOT LOOK LIKE A CLEAN 100% SCORE ON THE LEADERBOARD.
+      *    IF THE RESPONSE FILE NAMED ON SUBLIST DOES NOT EXIST OR
+      *    CANNOT BE OPENED, THIS SUBMISSION IS SKIPPED (SCORED AS
+      *    ZERO) INSTEAD OF ABORTING THE WHOLE BATCH.
+      *----------------------------------------------------------------
+       C000-SCORE-SUBMISSION.
+           MOVE WS-SUB-FILE (SUB-IDX) TO WS-RESPONSE-PATH.
+           MOVE ZERO TO WS-SUB-TOTAL (SUB-IDX).
+           MOVE ZERO TO WS-SUB-CORRECT (SUB-IDX).
+           MOVE ZERO TO WS-SUB-UNMATCHED (SUB-IDX).
+
+           MOVE SPACE TO WS-RESP-EOF.
+           MOVE SPACE TO WS-ANS-EOF.
+
+           OPEN INPUT RESPONSE.
+           IF WS-RESPONSE-STATUS NOT = '00'
+              DISPLAY '*** WARNING -- CANNOT OPEN RESPONSE FILE '
+                 WS-RESPONSE-PATH
+              DISPLAY '*** SKIPPING SUBMISSION ' WS-SUB-LABEL (SUB-IDX)
+                 ' (FILE STATUS ' WS-RESPONSE-STATUS ')'
+           ELSE
+              OPEN INPUT ANSWERS
+
+              PERFORM C100-READ-RESPONSE
+              PERFORM C200-READ-ANSWERS
+
+              PERFORM UNTIL RESP-AT-EOF AND ANS-AT-EOF
+                 EVALUATE TRUE
+                    WHEN RESP-AT-EOF
+                       ADD 1 TO WS-SUB-UNMATCHED (SUB-IDX)
+                       PERFORM C200-READ-ANSWERS
+
+                    WHEN ANS-AT-EOF
+                       ADD 1 TO WS-SUB-UNMATCHED (SUB-IDX)
+                       PERFORM C100-READ-RESPONSE
+
+                    WHEN RESP-KOI-ID = ANS-KOI-ID
+                       PERFORM C300-SCORE-ROW
+                       PERFORM C100-READ-RESPONSE
+                       PERFORM C200-READ-ANSWERS
+
+                    WHEN RESP-KOI-ID < ANS-KOI-ID
+                       ADD 1 TO WS-SUB-UNMATCHED (SUB-IDX)
+                       PERFORM C100-READ-RESPONSE
+
+                    WHEN OTHER
+                       ADD 1 TO WS-SUB-UNMATCHED (SUB-IDX)
+                       PERFORM C200-READ-ANSWERS
+                 END-EVALUATE
+              END-PERFORM
+
+              CLOSE RESPONSE
+              CLOSE ANSWERS
+           END-IF.
+
+           IF WS-SUB-TOTAL (SUB-IDX) > ZERO
+              COMPUTE WS-SUB-ACCURACY (SUB-IDX) ROUNDED =
+                 WS-SUB-CORRECT (SUB-IDX) / WS-SUB-TOTAL (SUB-IDX) * 100
+           ELSE
+              MOVE ZERO TO WS-SUB-ACCURACY (SUB-IDX)
+           END-IF.
+      *
+       C100-READ-RESPONSE.
+           READ RESPONSE
+           AT END SET RESP-AT-EOF TO TRUE
+           END-READ.
+      *
+       C200-READ-ANSWERS.
+           READ ANSWERS
+           AT END SET ANS-AT-EOF TO TRUE
+           END-READ.
+      *
+      *----------------------------------------------------------------
+      *    C300-SCORE-ROW CREDITS A MATCHED ROW TOWARD THIS SUBMISSION'S
+      *    TOTAL/CORRECT COUNTS, EXCLUDING ROWS WHOSE DISPOSITION VALUE
+      *    IS NOT ONE OF THE KNOWN CODES IN DISPCODE.CPY SO BAD SOURCE
+      *    DATA DOES NOT SKEW THE LEADERBOARD.
+      *----------------------------------------------------------------
+       C300-SCORE-ROW.
+           SET ROW-IS-VALID TO TRUE.
+
+           SET DISP-IDX TO 1.
+           SEARCH DISP-CODE-ENTRY
+              AT END SET ROW-IS-INVALID TO TRUE
+              WHEN DISP-CODE-ENTRY (DISP-IDX) = RESP-DESCRIPTION
+                 CONTINUE
+           END-SEARCH.
+
+           SET DISP-IDX TO 1.
+           SEARCH DISP-CODE-ENTRY
+              AT END SET ROW-IS-INVALID TO TRUE
+              WHEN DISP-CODE-ENTRY (DISP-IDX) = ANS-DESCRIPTION
+                 CONTINUE
+           END-SEARCH.
+
+           IF ROW-IS-VALID
+              ADD 1 TO WS-SUB-TOTAL (SUB-IDX)
+              IF RESP-DESCRIPTION = ANS-DESCRIPTION
+                 ADD 1 TO WS-SUB-CORRECT (SUB-IDX)
+              END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      *    D000-RANK-SUBMISSIONS SORTS THE WS-SUBMISSIONS TABLE INTO
+      *    DESCENDING ACCURACY ORDER USING A SELECTION SORT, WHICH IS
+      *    PLENTY FOR THE HANDFUL OF SUBMISSIONS A BATCH COMPARES AT
+      *    ONCE.
+      *----------------------------------------------------------------
+       D000-RANK-SUBMISSIONS.
+           PERFORM VARYING WS-OUTER-IDX FROM 1 BY 1
+                              UNTIL WS-OUTER-IDX > WS-SUB-COUNT
+              MOVE WS-OUTER-IDX TO WS-BEST-IDX
+              PERFORM VARYING WS-INNER-IDX FROM WS-OUTER-IDX BY 1
+                                 UNTIL WS-INNER-IDX > WS-SUB-COUNT
+                 IF WS-SUB-ACCURACY (WS-INNER-IDX) >
+                    WS-SUB-ACCURACY (WS-BEST-IDX)
+                    MOVE WS-INNER-IDX TO WS-BEST-IDX
+                 END-IF
+              END-PERFORM
+              IF WS-BEST-IDX NOT = WS-OUTER-IDX
+                 PERFORM D100-SWAP-ENTRIES
+              END-IF
+           END-PERFORM.
+      *
+       D100-SWAP-ENTRIES.
+           MOVE WS-SUB-ENTRY (WS-OUTER-IDX) TO WS-SWAP-ENTRY.
+           MOVE WS-SUB-ENTRY (WS-BEST-IDX)
+              TO WS-SUB-ENTRY (WS-OUTER-IDX).
+           MOVE WS-SWAP-LABEL TO WS-SUB-LABEL (WS-BEST-IDX).
+           MOVE WS-SWAP-FILE TO WS-SUB-FILE (WS-BEST-IDX).
+           MOVE WS-SWAP-TOTAL TO WS-SUB-TOTAL (WS-BEST-IDX).
+           MOVE WS-SWAP-CORRECT TO WS-SUB-CORRECT (WS-BEST-IDX).
+           MOVE WS-SWAP-UNMATCHED TO WS-SUB-UNMATCHED (WS-BEST-IDX).
+           MOVE WS-SWAP-ACCURACY TO WS-SUB-ACCURACY (WS-BEST-IDX).
+      *
+      *----------------------------------------------------------------
+      *    E000-DISPLAY-LEADERBOARD PRINTS THE RANKED SUBMISSIONS TO
+      *    THE CONSOLE AND WRITES THE SAME RANKING TO THE LEADERBOARD
+      *    FILE FOR WHOEVER IS COMPARING THE MODELS.
+      *----------------------------------------------------------------
+       E000-DISPLAY-LEADERBOARD.
+           DISPLAY ' '.
+           DISPLAY 'SUBMISSION LEADERBOARD (BEST ACCURACY FIRST)'.
+           DISPLAY '----------------------------------------------'.
+
+           IF WS-SUB-COUNT = ZERO
+              DISPLAY 'NO SUBMISSIONS FOUND ON SUBLIST.'
+           END-IF.
+
+           PERFORM VARYING WS-OUTER-IDX FROM 1 BY 1
+                              UNTIL WS-OUTER-IDX > WS-SUB-COUNT
+              MOVE WS-SUB-ACCURACY (WS-OUTER-IDX) TO WS-DISP-ACCURACY
+              DISPLAY '  RANK ' WS-OUTER-IDX ' '
+                 WS-SUB-LABEL (WS-OUTER-IDX)
+                 ' ACCURACY=' WS-DISP-ACCURACY '%'
+                 ' (' WS-SUB-CORRECT (WS-OUTER-IDX) '/'
+                 WS-SUB-TOTAL (WS-OUTER-IDX) ')'
+                 ' UNMATCHED=' WS-SUB-UNMATCHED (WS-OUTER-IDX)
+
+              MOVE WS-OUTER-IDX TO LDR-RANK
+              MOVE WS-SUB-LABEL (WS-OUTER-IDX) TO LDR-LABEL
+              MOVE WS-SUB-TOTAL (WS-OUTER-IDX) TO LDR-TOTAL-ROWS
+              MOVE WS-SUB-CORRECT (WS-OUTER-IDX) TO LDR-CORRECT-ROWS
+              MOVE WS-SUB-UNMATCHED (WS-OUTER-IDX) TO LDR-UNMATCHED-ROWS
+              MOVE WS-SUB-ACCURACY (WS-OUTER-IDX) TO LDR-ACCURACY-PCT
+              MOVE SPACES TO LDR-FILLER
+              WRITE LEADER-RECORD
+           END-PERFORM.

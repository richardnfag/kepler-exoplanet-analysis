@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRENDRPT.
+       AUTHOR.        RICHARD DO NASCIMENTO FAGUNDES.
+      *
+      * MODIFICATION HISTORY.
+      *    READS THE RUN-HISTORY FILE APPENDED TO BY EVALUAT AND SHOWS
+      *    WHETHER ACCURACY IS IMPROVING OR REGRESSING ACROSS
+      *    SUCCESSIVE MODEL SUBMISSIONS.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HISTORY ASSIGN TO HISTORY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  HISTORY RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       COPY HISTREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF                         PIC A(01) VALUE SPACE.
+           88  AT-EOF                     VALUE 'Y'.
+
+       01  WS-RUN-COUNT                   PIC 9(6) VALUE ZERO.
+
+       01  WS-PREV-ACCURACY               PIC 9(3)V99 VALUE ZERO.
+       01  WS-CURR-ACCURACY               PIC 9(3)V99 VALUE ZERO.
+       01  WS-DISP-ACCURACY               PIC ZZ9.99.
+       01  WS-HAVE-PREV                   PIC X(01) VALUE 'N'.
+           88  HAVE-PREVIOUS-RUN          VALUE 'Y'.
+
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       A000-START.
+           OPEN INPUT HISTORY.
+
+           DISPLAY ' '.
+           DISPLAY 'MODEL SUBMISSION ACCURACY TREND'.
+           DISPLAY '--------------------------------'.
+
+           PERFORM A000-READ-HISTORY
+           PERFORM UNTIL AT-EOF
+              ADD 1 TO WS-RUN-COUNT
+              PERFORM B000-COMPUTE-ACCURACY
+              PERFORM C000-DISPLAY-RUN
+              MOVE WS-CURR-ACCURACY TO WS-PREV-ACCURACY
+              SET HAVE-PREVIOUS-RUN TO TRUE
+              PERFORM A000-READ-HISTORY
+           END-PERFORM.
+
+           CLOSE HISTORY.
+
+           IF WS-RUN-COUNT = ZERO
+              DISPLAY 'NO RUN-HISTORY RECORDS FOUND.'
+           END-IF.
+
+           STOP RUN.
+      *
+       A000-READ-HISTORY.
+           READ HISTORY
+           AT END SET AT-EOF TO TRUE
+           END-READ.
+      *
+      *----------------------------------------------------------------
+      *    B000-COMPUTE-ACCURACY DERIVES THIS RUN'S ACCURACY PERCENTAGE
+      *    FROM ITS STORED COUNTERS.
+      *----------------------------------------------------------------
+       B000-COMPUTE-ACCURACY.
+           IF HIST-COUNTER-ALL > ZERO
+              COMPUTE WS-CURR-ACCURACY ROUNDED =
+                 HIST-COUNTER-EQ / HIST-COUNTER-ALL * 100
+           ELSE
+              MOVE ZERO TO WS-CURR-ACCURACY
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      *    C000-DISPLAY-RUN PRINTS ONE HISTORY ROW AND, FROM THE
+      *    SECOND ROW ON, WHETHER IT IMPROVED, REGRESSED OR HELD
+      *    STEADY AGAINST THE PREVIOUS RUN.
+      *----------------------------------------------------------------
+       C000-DISPLAY-RUN.
+           MOVE WS-CURR-ACCURACY TO WS-DISP-ACCURACY.
+           DISPLAY HIST-RUN-DATE ' ' HIST-RUN-LABEL
+              ' ACCURACY=' WS-DISP-ACCURACY '%'
+              ' (' HIST-COUNTER-EQ '/' HIST-COUNTER-ALL ')'
+              WITH NO ADVANCING.
+
+           IF HAVE-PREVIOUS-RUN
+              IF WS-CURR-ACCURACY > WS-PREV-ACCURACY
+                 DISPLAY '  IMPROVING'
+              ELSE
+                 IF WS-CURR-ACCURACY < WS-PREV-ACCURACY
+                    DISPLAY '  REGRESSING'
+                 ELSE
+                    DISPLAY '  FLAT'
+                 END-IF
+              END-IF
+           ELSE
+              DISPLAY ' '
+           END-IF.

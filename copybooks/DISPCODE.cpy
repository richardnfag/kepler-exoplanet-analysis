@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DISPCODE.CPY                                                 *
+      *  VALID KEPLER DISPOSITION CODES, USED TO VALIDATE ROWS AND TO  *
+      *  INDEX THE CONFUSION MATRIX IN EVALUAT / EVALBAT.              *
+      *****************************************************************
+       01  DISP-CODE-LIST.
+           05  FILLER PIC X(15) VALUE 'CONFIRMED'.
+           05  FILLER PIC X(15) VALUE 'CANDIDATE'.
+           05  FILLER PIC X(15) VALUE 'FALSE POSITIVE'.
+       01  DISP-CODE-TABLE REDEFINES DISP-CODE-LIST.
+           05  DISP-CODE-ENTRY PIC X(15) OCCURS 3 TIMES
+                               INDEXED BY DISP-IDX.

@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    SHARED RESPONSE/ANSWERS RECORD LAYOUT -- A KOI ID AND ITS
+      *    DISPOSITION DESCRIPTION. USED BY BOTH EVALUAT AND EVALBAT SO
+      *    A WIDTH CHANGE CANNOT SILENTLY DESYNCHRONIZE THE TWO
+      *    PROGRAMS' SCORING. COPY WITH REPLACING TO SUPPLY THE 01-LEVEL
+      *    RECORD NAME AND THE FIELD-NAME PREFIX, E.G.:
+      *        COPY RESPREC REPLACING ==:REC:== BY ==RESP-RECORD==
+      *                               ==:PFX:== BY ==RESP==.
+      *----------------------------------------------------------------
+       01  :REC:.
+           05  :PFX:-KOI-ID        PIC X(12).
+           05  :PFX:-DESCRIPTION   PIC X(15).
+           05  FILLER              PIC X(53).

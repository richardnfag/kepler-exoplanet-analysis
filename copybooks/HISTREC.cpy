@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  HISTREC.CPY                                                  *
+      *  ONE RUN-HISTORY RECORD: THE DATE OF THE RUN, THE MODEL/RUN    *
+      *  LABEL THAT WAS SCORED, AND ITS FINAL COUNTERS. APPENDED TO BY *
+      *  EVALUAT, READ BACK BY TRENDRPT.                               *
+      *  DELIMITER AND TRAILING FILLER FIELDS ARE NAMED RATHER THAN    *
+      *  FILLER BECAUSE THE FILE SECTION DOES NOT HONOR THEIR VALUE    *
+      *  CLAUSE AT RUN TIME -- O000-APPEND-HISTORY MOVES SPACES INTO   *
+      *  THEM EXPLICITLY.                                              *
+      *****************************************************************
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE          PIC 9(8).
+           05  HIST-DELIM-1           PIC X(01).
+           05  HIST-RUN-LABEL         PIC X(20).
+           05  HIST-DELIM-2           PIC X(01).
+           05  HIST-COUNTER-EQ        PIC 9(6).
+           05  HIST-DELIM-3           PIC X(01).
+           05  HIST-COUNTER-ALL       PIC 9(6).
+           05  HIST-FILLER            PIC X(37).
